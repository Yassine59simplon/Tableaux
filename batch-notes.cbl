@@ -0,0 +1,237 @@
+      * Saisie en lot d'une classe entiere (25-30 eleves) a partir d'un
+      * fichier sequentiel NOTES-IN.DAT, au lieu des ACCEPT interactifs
+      * de trois-eleves.cbl. Memes matieres (MATIERES.DAT) et la meme
+      * logique de remplissage de tableau / calcul de moyenne.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NOTES.
+       AUTHOR. Yassine.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ASSIGN TO un nom externe (non litteral) pour que les DD de
+      * jcl/BATCHNOT.JCL (MATIERES, NOTESIN) designent reellement ces
+      * fichiers : GnuCOBOL resout un tel nom via la variable
+      * d'environnement du meme nom, et ne retombe sur le nom lui-meme
+      * comme chemin que si elle n'est pas definie (utile en local : a
+      * defaut d'export MATIERES=..., il ouvre un fichier "MATIERES").
+           SELECT MATIERES-FILE ASSIGN TO MATIERES
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MATIERES-STATUS.
+           SELECT NOTES-IN-FILE ASSIGN TO NOTESIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NOTES-IN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATIERES-FILE.
+       01  WS-MATIERE-REC.
+           05 WS-MATIERE-REC-CODE     PIC X(4).
+           05 WS-MATIERE-REC-LIBELLE  PIC X(20).
+           05 WS-MATIERE-REC-COEF     PIC 9V9.
+
+      * Un enregistrement par (eleve, matiere, note).
+       FD  NOTES-IN-FILE.
+       01  WS-NOTES-IN-REC.
+           05 NIR-I-E        PIC 9(2).
+           05 NIR-NOM        PIC X(20).
+           05 NIR-MAT-CODE   PIC X(4).
+           05 NIR-NOTE       PIC 99.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-MATIERES-STATUS   PIC XX VALUE "00".
+       77 WS-NOTES-IN-STATUS   PIC XX VALUE "00".
+       77 WS-FIN-MATIERES      PIC X VALUE "N".
+           88 FIN-MATIERES VALUE "O".
+       77 WS-FIN-NOTES-IN      PIC X VALUE "N".
+           88 FIN-NOTES-IN VALUE "O".
+       77 WS-I-E               PIC 9(2).
+       77 WS-I-M               PIC 9.
+       77 WS-MAT-TROUVEE       PIC X VALUE "N".
+           88 MAT-TROUVEE VALUE "O".
+       77 WS-SOMME             PIC 9(5)V9 VALUE 0.
+       77 WS-SOMME-COEF        PIC 99V9 VALUE 0.
+       77 WS-SOMME-CLASSE      PIC 9(6)V99 VALUE 0.
+       77 WS-MOYENNE-CLASSE    PIC 99V99 VALUE 0.
+       77 WS-NB-ELEVES         PIC 9(2) VALUE 0.
+       77 WS-NB-ELEVES-VUS     PIC 9(2) VALUE 0.
+      * Image editee pour l'affichage ecran des moyennes (PIC 99V99
+      * non edite affiche "1275" au lieu de "12.75").
+       77 WS-AFFICHAGE-MOY-T   PIC Z9.99.
+
+      * Definition des matieres (meme format que les autres programmes)
+       COPY "MATIERES.CPY".
+
+      * Tableau de la classe entiere, dimensionne dynamiquement.
+       01  WS-ELEVES-BATCH.
+           05 WS-ELEVE-BATCH-TAB OCCURS 1 TO 30 TIMES
+                   DEPENDING ON WS-NB-ELEVES
+                   INDEXED BY IDX-ELEVE.
+               10 WS-BATCH-NOM      PIC X(20).
+               10 WS-BATCH-NOTE OCCURS 1 TO 9 TIMES
+                       DEPENDING ON WS-NB-MATIERES
+                       INDEXED BY IDX-MAT-B.
+                   15 WS-BATCH-VAL  PIC 99.
+               10 WS-BATCH-MOYENNE  PIC 99V99.
+      * Signale qu'un enregistrement a bien ete lu pour cet indice :
+      * un trou dans la numerotation NIR-I-E (eleve jamais rencontre
+      * dans NOTES-IN.DAT) laisserait sinon une ligne fantome a 0.00
+      * dans le rapport au lieu d'etre ignoree.
+               10 WS-BATCH-VU        PIC X VALUE "N".
+                   88 BATCH-VU VALUE "O".
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+
+      * Lecture de la definition des matieres de ce trimestre.
+           OPEN INPUT MATIERES-FILE
+           IF WS-MATIERES-STATUS NOT = "00"
+               PERFORM CHARGER-MATIERES-PAR-DEFAUT
+           ELSE
+               PERFORM UNTIL FIN-MATIERES
+                   READ MATIERES-FILE
+                       AT END
+                           SET FIN-MATIERES TO TRUE
+                       NOT AT END
+      * WS-NB-MATIERES est PIC 9 : une 10e matiere ferait deborder
+      * ADD 1 TO WS-NB-MATIERES de 9 a 0 (pas de ON SIZE ERROR) et
+      * l'indice 0 ecrirait hors de MAT-CODE/MAT-LIBELLE/
+      * MAT-COEFFICIENT (OCCURS 1 TO 9), corrompant la WORKING-STORAGE
+      * voisine. Les matieres au-dela de la 9e sont donc ignorees.
+                           IF WS-NB-MATIERES = 9
+                               DISPLAY
+                                   "TROP DE MATIERES - LIGNES IGNOREES"
+                           ELSE
+                               ADD 1 TO WS-NB-MATIERES
+                               MOVE WS-MATIERE-REC-CODE
+                                   TO MAT-CODE(WS-NB-MATIERES)
+                               MOVE WS-MATIERE-REC-LIBELLE
+                                   TO MAT-LIBELLE(WS-NB-MATIERES)
+                               MOVE WS-MATIERE-REC-COEF
+                                   TO MAT-COEFFICIENT(WS-NB-MATIERES)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MATIERES-FILE
+               IF WS-NB-MATIERES = 0
+                   PERFORM CHARGER-MATIERES-PAR-DEFAUT
+               END-IF
+           END-IF
+
+      * Chargement du fichier de notes de toute la classe.
+           OPEN INPUT NOTES-IN-FILE
+           IF WS-NOTES-IN-STATUS NOT = "00"
+               DISPLAY "NOTES-IN.DAT INTROUVABLE - ARRET DU LOT"
+           ELSE
+               PERFORM UNTIL FIN-NOTES-IN
+                   READ NOTES-IN-FILE
+                       AT END
+                           SET FIN-NOTES-IN TO TRUE
+                       NOT AT END
+                           PERFORM TRAITER-ENREGISTREMENT
+                   END-READ
+               END-PERFORM
+               CLOSE NOTES-IN-FILE
+               PERFORM CALCULER-MOYENNES
+               PERFORM EDITER-RAPPORT
+           END-IF
+
+           STOP RUN.
+
+       TRAITER-ENREGISTREMENT.
+      * Numero d'eleve hors plage (zero, non numerique ou superieur
+      * a la taille maximale du tableau) : l'enregistrement est rejete
+      * plutot qu'indexe, pour ne pas ecrire hors de WS-ELEVES-BATCH
+      * (indice 0) ni fabriquer une ligne fantome sur un trou de
+      * numerotation.
+           IF NIR-I-E IS NOT NUMERIC OR NIR-I-E = 0
+                   OR NIR-I-E > 30
+               DISPLAY "NUMERO ELEVE INVALIDE IGNORE : " NIR-I-E
+                   " (" NIR-NOM ")"
+           ELSE
+               IF NIR-I-E > WS-NB-ELEVES
+                   MOVE NIR-I-E TO WS-NB-ELEVES
+               END-IF
+               MOVE NIR-NOM TO WS-BATCH-NOM(NIR-I-E)
+      * Meme controle 0-20 que SAISIR-NOTE-VALIDE (req003/req011),
+      * mais sans reboucle possible ici : un enregistrement hors
+      * plage est signale et ignore plutot que de fausser la moyenne.
+      * BATCH-VU n'est mis a TRUE que si une note a reellement ete
+      * rangee dans WS-BATCH-VAL - sinon un eleve dont tous les
+      * enregistrements ont une matiere inconnue ou une note hors
+      * plage serait compte comme "vu" avec une moyenne a 0.00,
+      * indiscernable d'une vraie note nulle.
+               IF NIR-NOTE IS NUMERIC AND NIR-NOTE <= 20
+                   MOVE "N" TO WS-MAT-TROUVEE
+                   PERFORM VARYING WS-I-M FROM 1 BY 1
+                           UNTIL WS-I-M > WS-NB-MATIERES
+                       IF MAT-CODE(WS-I-M) = NIR-MAT-CODE
+                           MOVE NIR-NOTE
+                               TO WS-BATCH-VAL(NIR-I-E, WS-I-M)
+                           MOVE "O" TO WS-MAT-TROUVEE
+                           SET BATCH-VU(NIR-I-E) TO TRUE
+                       END-IF
+                   END-PERFORM
+                   IF NOT MAT-TROUVEE
+                       DISPLAY "MATIERE INCONNUE IGNOREE : "
+                           NIR-MAT-CODE
+                   END-IF
+               ELSE
+                   DISPLAY "NOTE INVALIDE IGNOREE POUR " NIR-NOM
+                       " (" NIR-MAT-CODE ") : " NIR-NOTE
+               END-IF
+           END-IF.
+
+       CALCULER-MOYENNES.
+           MOVE 0 TO WS-NB-ELEVES-VUS
+           PERFORM VARYING WS-I-E FROM 1 BY 1
+                   UNTIL WS-I-E > WS-NB-ELEVES
+               IF BATCH-VU(WS-I-E)
+                   MOVE 0 TO WS-SOMME
+                   MOVE 0 TO WS-SOMME-COEF
+                   PERFORM VARYING WS-I-M FROM 1 BY 1
+                           UNTIL WS-I-M > WS-NB-MATIERES
+                       COMPUTE WS-SOMME = WS-SOMME +
+                           WS-BATCH-VAL(WS-I-E, WS-I-M) *
+                           MAT-COEFFICIENT(WS-I-M)
+                       ADD MAT-COEFFICIENT(WS-I-M) TO WS-SOMME-COEF
+                   END-PERFORM
+                   COMPUTE WS-BATCH-MOYENNE(WS-I-E) ROUNDED =
+                           WS-SOMME / WS-SOMME-COEF
+                   ADD WS-BATCH-MOYENNE(WS-I-E) TO WS-SOMME-CLASSE
+                   ADD 1 TO WS-NB-ELEVES-VUS
+               END-IF
+           END-PERFORM
+           IF WS-NB-ELEVES-VUS > 0
+               COMPUTE WS-MOYENNE-CLASSE ROUNDED =
+                       WS-SOMME-CLASSE / WS-NB-ELEVES-VUS
+           END-IF.
+
+       EDITER-RAPPORT.
+           DISPLAY "=== RAPPORT DE LOT (" WS-NB-ELEVES-VUS
+               " ELEVES) ==="
+           PERFORM VARYING WS-I-E FROM 1 BY 1
+                   UNTIL WS-I-E > WS-NB-ELEVES
+               IF BATCH-VU(WS-I-E)
+                   MOVE WS-BATCH-MOYENNE(WS-I-E) TO WS-AFFICHAGE-MOY-T
+                   DISPLAY WS-BATCH-NOM(WS-I-E)
+                       " MOYENNE : " WS-AFFICHAGE-MOY-T
+               ELSE
+                   DISPLAY "ELEVE " WS-I-E
+                       " ABSENT DE NOTES-IN.DAT - IGNORE"
+               END-IF
+           END-PERFORM
+           MOVE WS-MOYENNE-CLASSE TO WS-AFFICHAGE-MOY-T
+           DISPLAY "MOYENNE DE LA CLASSE : " WS-AFFICHAGE-MOY-T.
+
+       CHARGER-MATIERES-PAR-DEFAUT.
+           MOVE 4 TO WS-NB-MATIERES
+           MOVE "M1" TO MAT-CODE(1)
+           MOVE "Matiere 1" TO MAT-LIBELLE(1)
+           MOVE "M2" TO MAT-CODE(2)
+           MOVE "Matiere 2" TO MAT-LIBELLE(2)
+           MOVE "M3" TO MAT-CODE(3)
+           MOVE "Matiere 3" TO MAT-LIBELLE(3)
+           MOVE "M4" TO MAT-CODE(4)
+           MOVE "Matiere 4" TO MAT-LIBELLE(4).
