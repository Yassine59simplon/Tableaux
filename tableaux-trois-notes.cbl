@@ -2,31 +2,288 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tableaux.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier de l'effectif, accessible par matricule : GnuCOBOL ici
+      * n'est pas compile avec le support ISAM (ORGANIZATION INDEXED),
+      * donc on se repose sur un fichier RELATIF adresse par une cle
+      * calculee a partir du matricule, qui offre le meme acces direct
+      * par cle pour la consultation/mise a jour d'un seul eleve.
+           SELECT ELEVES-FILE ASSIGN TO "ELEVES.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-ELEVE-RELKEY
+               FILE STATUS IS WS-ELEVES-STATUS.
+      * Export CSV du tableau pour import dans le tableur du bureau.
+           SELECT CSV-FILE ASSIGN TO "TABLEAUX.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       COPY "AUDIT-SELECT.CPY".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ELEVES-FILE.
+       01  WS-ELEVE-REC.
+           03 WS-ELEVE-REC-MATRICULE PIC 9(4).
+           03 WS-ELEVE-REC-NOTE   PIC 99.
+           03 WS-ELEVE-REC-NOM    PIC X(20).
+           03 WS-ELEVE-REC-CLASSE PIC X(8).
+           03 WS-ELEVE-REC-ANNEE  PIC X(9).
+
+       FD  CSV-FILE.
+       01  WS-CSV-LIGNE PIC X(80).
+
+       COPY "AUDIT-FD.CPY".
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-TABLEAUX.
            03 WS-ELEVE OCCURS 3 TIMES.
+             05 WS-MATRICULE PIC 9(4).
              05 WS-NOTE PIC 99.
              05 WS-NOM PIC X(20).
+             05 WS-CLASSE-ID      PIC X(8).
+             05 WS-ANNEE-SCOLAIRE PIC X(9).
        77 WS-INDEX PIC 9.
+       77 WS-CLASSE-COURANTE PIC X(8) VALUE SPACES.
+       77 WS-ANNEE-COURANTE  PIC X(9) VALUE SPACES.
+       77 WS-ELEVE-RELKEY    PIC 9(4).
+       77 WS-ELEVES-STATUS   PIC XX VALUE "00".
+       77 WS-CSV-STATUS      PIC XX VALUE "00".
+       77 WS-CSV-MATRICULE-T PIC Z(3)9.
+       77 WS-CSV-NOTE-T      PIC Z9.
+
+      * Menu d'accueil et saisie de consultation/mise a jour d'un
+      * eleve unique par matricule, sans re-saisir toute la classe.
+       77 WS-CHOIX           PIC 9 VALUE 0.
+       77 WS-QUITTER-MENU    PIC X VALUE "N".
+           88 QUITTER-MENU VALUE "O".
+       77 WS-REPONSE         PIC X VALUE "N".
+           88 REPONSE-OUI VALUE "O" "o".
+       77 WS-FIN-ELEVES      PIC X VALUE "N".
+           88 FIN-ELEVES VALUE "O".
+
+      * Champs de saisie controlee de note (0-20), partages entre
+      * tableaux.cbl, trois-eleves.cbl et calcul-moyenne.cbl.
+       COPY "VALID-NOTE-WS.CPY".
+       COPY "AUDIT-WS.CPY".
 
        PROCEDURE DIVISION.
 
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 3
-           DISPLAY "SESIRE LA NOTE"
-           ACCEPT WS-NOTE(WS-INDEX)
-       
-       END-PERFORM.
-           DISPLAY "WS-TABLEAUX".
-           DISPLAY WS-TABLEAUX.
-           
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 3
-           DISPLAY "WS-NOTE" WS-INDEX
-           DISPLAY WS-NOTE(WS-INDEX)
-       
-       END-PERFORM.  
-
-       STOP RUN.  
-
-       
\ No newline at end of file
+           DISPLAY "IDENTIFIANT OPERATEUR :"
+           ACCEPT WS-OPERATEUR.
+           PERFORM OUVRIR-AUDIT.
+
+      * Reinitialise a chaque appel : sans cela, un second appel dans
+      * le meme run unit (GESTION-NOTES appelant ce programme deux
+      * fois sans CANCEL) retrouverait WS-QUITTER-MENU deja a "O" et
+      * MENU-PRINCIPAL ne s'executerait plus du tout.
+           MOVE "N" TO WS-QUITTER-MENU.
+
+           OPEN I-O ELEVES-FILE.
+           IF WS-ELEVES-STATUS = "35"
+               OPEN OUTPUT ELEVES-FILE
+               CLOSE ELEVES-FILE
+               OPEN I-O ELEVES-FILE
+           END-IF.
+
+           PERFORM MENU-PRINCIPAL.
+
+           CLOSE ELEVES-FILE.
+           CLOSE AUDIT-FILE.
+
+           GOBACK.
+
+       MENU-PRINCIPAL.
+           PERFORM UNTIL QUITTER-MENU
+               DISPLAY "===================================="
+               DISPLAY "1. Saisir toute la classe (3 eleves)"
+               DISPLAY "2. Rechercher/corriger un eleve par"
+               DISPLAY "   matricule"
+               DISPLAY "3. Quitter"
+               DISPLAY "Votre choix :"
+               ACCEPT WS-CHOIX
+               EVALUATE WS-CHOIX
+                   WHEN 1
+                       PERFORM SAISIE-CLASSE
+                   WHEN 2
+                       PERFORM RECHERCHE-MAJ-ELEVE
+                   WHEN 3
+                       SET QUITTER-MENU TO TRUE
+                   WHEN OTHER
+                       DISPLAY "CHOIX INVALIDE"
+               END-EVALUATE
+           END-PERFORM.
+
+      * Saisie complete des 3 eleves de la classe, comme avant ;
+      * ecrase/cree leurs enregistrements dans ELEVES-FILE par
+      * matricule et reexporte le CSV de la classe entiere.
+       SAISIE-CLASSE.
+           DISPLAY "CLASSE :"
+           ACCEPT WS-CLASSE-COURANTE.
+           DISPLAY "ANNEE SCOLAIRE :"
+           ACCEPT WS-ANNEE-COURANTE.
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 3
+               DISPLAY "MATRICULE DE L'ELEVE " WS-INDEX
+               ACCEPT WS-MATRICULE(WS-INDEX)
+               DISPLAY "NOM DE L'ELEVE " WS-INDEX
+               ACCEPT WS-NOM(WS-INDEX)
+               MOVE WS-CLASSE-COURANTE TO WS-CLASSE-ID(WS-INDEX)
+               MOVE WS-ANNEE-COURANTE  TO WS-ANNEE-SCOLAIRE(WS-INDEX)
+               DISPLAY "SAISIR LA NOTE"
+               PERFORM SAISIR-NOTE-VALIDE
+               MOVE WS-SAISIE-NOTE TO WS-NOTE(WS-INDEX)
+               MOVE WS-INDEX          TO WS-AUDIT-ELEVE-IDX
+               MOVE WS-NOM(WS-INDEX)  TO WS-AUDIT-ELEVE-NOM
+               MOVE "NOTE UNIQUE"     TO WS-AUDIT-MATIERE
+               MOVE WS-SAISIE-NOTE    TO WS-AUDIT-VALEUR
+               PERFORM ENREGISTRER-AUDIT
+           END-PERFORM.
+
+      * Persistance du tableau d'eleves pour la prochaine execution,
+      * dans un fichier accessible par matricule (cle relative) pour
+      * permettre la consultation/mise a jour d'un seul eleve plus
+      * tard sans avoir a re-saisir toute la classe.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 3
+               MOVE WS-MATRICULE(WS-INDEX)
+                   TO WS-ELEVE-REC-MATRICULE
+               MOVE WS-NOTE(WS-INDEX)           TO WS-ELEVE-REC-NOTE
+               MOVE WS-NOM(WS-INDEX)            TO WS-ELEVE-REC-NOM
+               MOVE WS-CLASSE-ID(WS-INDEX)      TO WS-ELEVE-REC-CLASSE
+               MOVE WS-ANNEE-SCOLAIRE(WS-INDEX) TO WS-ELEVE-REC-ANNEE
+               MOVE WS-MATRICULE(WS-INDEX)      TO WS-ELEVE-RELKEY
+               REWRITE WS-ELEVE-REC
+                   INVALID KEY
+                       WRITE WS-ELEVE-REC
+               END-REWRITE
+           END-PERFORM.
+
+           PERFORM EXPORTER-CSV-CLASSE.
+
+      * Recherche un eleve par matricule : l'affiche, permet de
+      * corriger sa note, ou de le creer s'il n'existe pas encore -
+      * sans avoir a re-saisir le reste de la classe.
+       RECHERCHE-MAJ-ELEVE.
+           DISPLAY "MATRICULE DE L'ELEVE :"
+           ACCEPT WS-ELEVE-RELKEY
+           READ ELEVES-FILE
+               INVALID KEY
+                   DISPLAY "AUCUN ELEVE AVEC CE MATRICULE."
+                   DISPLAY "CREER UN NOUVEL ELEVE (O/N) ?"
+                   ACCEPT WS-REPONSE
+                   IF REPONSE-OUI
+                       PERFORM CREER-ELEVE
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "MATRICULE : " WS-ELEVE-REC-MATRICULE
+                   DISPLAY "NOM       : " WS-ELEVE-REC-NOM
+                   DISPLAY "NOTE      : " WS-ELEVE-REC-NOTE
+                   DISPLAY "CLASSE    : " WS-ELEVE-REC-CLASSE
+                   DISPLAY "CORRIGER LA NOTE (O/N) ?"
+                   ACCEPT WS-REPONSE
+                   IF REPONSE-OUI
+                       PERFORM SAISIR-NOTE-VALIDE
+                       MOVE WS-SAISIE-NOTE TO WS-ELEVE-REC-NOTE
+                       REWRITE WS-ELEVE-REC
+                       MOVE WS-ELEVE-REC-MATRICULE
+                           TO WS-AUDIT-ELEVE-IDX
+                       MOVE WS-ELEVE-REC-NOM TO WS-AUDIT-ELEVE-NOM
+                       MOVE "NOTE UNIQUE"    TO WS-AUDIT-MATIERE
+                       MOVE WS-SAISIE-NOTE   TO WS-AUDIT-VALEUR
+                       PERFORM ENREGISTRER-AUDIT
+                       PERFORM EXPORTER-CSV-ELEVE
+                   END-IF
+           END-READ.
+
+       CREER-ELEVE.
+           MOVE WS-ELEVE-RELKEY TO WS-ELEVE-REC-MATRICULE
+           DISPLAY "NOM DE L'ELEVE :"
+           ACCEPT WS-ELEVE-REC-NOM
+           DISPLAY "CLASSE :"
+           ACCEPT WS-ELEVE-REC-CLASSE
+           DISPLAY "ANNEE SCOLAIRE :"
+           ACCEPT WS-ELEVE-REC-ANNEE
+           PERFORM SAISIR-NOTE-VALIDE
+           MOVE WS-SAISIE-NOTE TO WS-ELEVE-REC-NOTE
+           WRITE WS-ELEVE-REC
+           MOVE WS-ELEVE-REC-MATRICULE TO WS-AUDIT-ELEVE-IDX
+           MOVE WS-ELEVE-REC-NOM       TO WS-AUDIT-ELEVE-NOM
+           MOVE "NOTE UNIQUE"          TO WS-AUDIT-MATIERE
+           MOVE WS-SAISIE-NOTE         TO WS-AUDIT-VALEUR
+           PERFORM ENREGISTRER-AUDIT
+           PERFORM EXPORTER-CSV-ELEVE.
+
+      * Export CSV : une ligne par eleve (matricule,nom,note).
+       EXPORTER-CSV-CLASSE.
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CSV : " WS-CSV-STATUS
+           END-IF
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 3
+               MOVE SPACES TO WS-CSV-LIGNE
+               MOVE WS-MATRICULE(WS-INDEX) TO WS-CSV-MATRICULE-T
+               MOVE WS-NOTE(WS-INDEX)      TO WS-CSV-NOTE-T
+               STRING WS-CSV-MATRICULE-T DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-NOM(WS-INDEX) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-CSV-NOTE-T DELIMITED BY SIZE
+                      INTO WS-CSV-LIGNE
+               END-STRING
+               WRITE WS-CSV-LIGNE
+               IF WS-CSV-STATUS NOT = "00"
+                   DISPLAY "ERREUR ECRITURE CSV : " WS-CSV-STATUS
+               END-IF
+           END-PERFORM
+           CLOSE CSV-FILE.
+
+      * Export CSV d'un seul eleve touche par RECHERCHE-MAJ-ELEVE ou
+      * CREER-ELEVE : un simple OPEN EXTEND + WRITE ajouterait une
+      * nouvelle ligne sans retirer l'ancienne pour ce matricule,
+      * laissant deux lignes contradictoires dans TABLEAUX.CSV pour le
+      * meme eleve. ELEVES-FILE est la source persistante faisant
+      * autorite (adressable par cle relative = matricule) ; on
+      * regenere donc tout le CSV a partir d'un parcours sequentiel de
+      * ce fichier, ce qui garantit une ligne par eleve sans jamais
+      * dupliquer le matricule corrige/cree.
+       EXPORTER-CSV-ELEVE.
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CSV : " WS-CSV-STATUS
+           ELSE
+               MOVE "N" TO WS-FIN-ELEVES
+               MOVE 1 TO WS-ELEVE-RELKEY
+               START ELEVES-FILE KEY IS NOT LESS THAN WS-ELEVE-RELKEY
+                   INVALID KEY
+                       SET FIN-ELEVES TO TRUE
+               END-START
+               PERFORM UNTIL FIN-ELEVES
+                   READ ELEVES-FILE NEXT RECORD
+                       AT END
+                           SET FIN-ELEVES TO TRUE
+                       NOT AT END
+                           MOVE SPACES TO WS-CSV-LIGNE
+                           MOVE WS-ELEVE-REC-MATRICULE
+                               TO WS-CSV-MATRICULE-T
+                           MOVE WS-ELEVE-REC-NOTE TO WS-CSV-NOTE-T
+                           STRING WS-CSV-MATRICULE-T DELIMITED BY SIZE
+                                  "," DELIMITED BY SIZE
+                                  WS-ELEVE-REC-NOM DELIMITED BY SIZE
+                                  "," DELIMITED BY SIZE
+                                  WS-CSV-NOTE-T DELIMITED BY SIZE
+                                  INTO WS-CSV-LIGNE
+                           END-STRING
+                           WRITE WS-CSV-LIGNE
+                           IF WS-CSV-STATUS NOT = "00"
+                               DISPLAY "ERREUR ECRITURE CSV : "
+                                   WS-CSV-STATUS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CSV-FILE
+           END-IF.
+
+       COPY "VALID-NOTE-PARA.CPY".
+       COPY "AUDIT-PARA.CPY".
