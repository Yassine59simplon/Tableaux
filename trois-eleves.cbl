@@ -2,52 +2,338 @@
        PROGRAM-ID. tableaux-test.
        AUTHOR. Yassine.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATIERES-FILE ASSIGN TO "MATIERES.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MATIERES-STATUS.
+      * Fichier de reprise : GnuCOBOL ici n'est pas compile avec le
+      * support ISAM (ORGANIZATION INDEXED), donc on se repose sur un
+      * fichier RELATIF adresse par une cle calculee a partir de
+      * WS-I-E/WS-I-M, qui offre le meme acces direct par cle.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CKPT-RELKEY
+               FILE STATUS IS WS-CKPT-STATUS.
+      * Export CSV du classement pour import dans le tableur du bureau.
+           SELECT CSV-FILE ASSIGN TO "BULLETINS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       COPY "AUDIT-SELECT.CPY".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MATIERES-FILE.
+       01  WS-MATIERE-REC.
+           05 WS-MATIERE-REC-CODE     PIC X(4).
+           05 WS-MATIERE-REC-LIBELLE  PIC X(20).
+           05 WS-MATIERE-REC-COEF     PIC 9V9.
+
+       COPY "AUDIT-FD.CPY".
+
+       FD  CHECKPOINT-FILE.
+       01  WS-CKPT-REC.
+           05 WS-CKPT-I-E           PIC 9.
+           05 WS-CKPT-I-M           PIC 9.
+           05 WS-CKPT-VALEUR        PIC X(20).
+
+       FD  CSV-FILE.
+       01  WS-CSV-LIGNE PIC X(200).
+
        WORKING-STORAGE SECTION.
 
        77 WS-I-E             PIC 9 VALUE 1.
        77 WS-I-M             PIC 9 VALUE 1.
+       77 WS-MATIERES-STATUS PIC XX VALUE "00".
+       77 WS-FIN-MATIERES    PIC X VALUE "N".
+           88 FIN-MATIERES VALUE "O".
+       77 WS-CKPT-STATUS     PIC XX VALUE "00".
+       77 WS-CKPT-RELKEY     PIC 9(4).
+
+      * Definition des matieres (configurable, lue depuis MATIERES.DAT)
+       COPY "MATIERES.CPY".
+
+      * Tableau des notes, noms/classe/annee (meme format que
+      * calcul-moyenne.cbl, voir BULLETIN.CPY).
+       COPY "BULLETIN.CPY".
+       77 WS-CLASSE-COURANTE PIC X(8) VALUE SPACES.
+       77 WS-ANNEE-COURANTE  PIC X(9) VALUE SPACES.
+
+      * Champs de saisie controlee de note (0-20), partages entre
+      * tableaux.cbl, trois-eleves.cbl et calcul-moyenne.cbl.
+       COPY "VALID-NOTE-WS.CPY".
+
+      * Classement de chaque eleve (moyenne : voir BULLETIN.CPY).
+       01 WS-CLASSEMENT.
+          05 WS-RANG OCCURS 3 TIMES PIC 9.
+       77 WS-SOMME-E      PIC 9999V9.
+       77 WS-SOMME-COEF-E PIC 99V9.
+       77 WS-J             PIC 9.
+       77 WS-TEMP-RANG     PIC 9.
+       77 WS-MENTION       PIC X(15).
+       77 WS-CSV-STATUS    PIC XX VALUE "00".
+       77 WS-CSV-PTR       PIC 9(3).
+       77 WS-CSV-NOTE-T    PIC Z9.
+       77 WS-CSV-MOY-T     PIC Z9.99.
+      * Image editee pour l'affichage ecran des moyennes (PIC 99V99
+      * non edite affiche "1275" au lieu de "12.75").
+       77 WS-AFFICHAGE-MOY-T PIC Z9.99.
 
-      * Tableau des notes : 3 élèves x 4 matières
-       01 WS-NOTES.
-          05 WS-ELEVE-TAB OCCURS 3 TIMES.
-             10 WS-MATIERE-TAB OCCURS 4 TIMES.
-                15 WS-NOTE PIC 99.
-       
-      * Noms des élèves
-       01 WS-NOMS.
-          05 WS-NOM-ELEVE OCCURS 3 TIMES.
-             10 WS-NOM PIC A(20).
+      * Identifiant operateur et horodatage pour le journal d'audit.
+       COPY "AUDIT-WS.CPY".
 
 
        PROCEDURE DIVISION.
-       
-      * Saisie des noms des élèves
+
+           DISPLAY "IDENTIFIANT OPERATEUR :"
+           ACCEPT WS-OPERATEUR
+           PERFORM OUVRIR-AUDIT
+
+           DISPLAY "CLASSE :"
+           ACCEPT WS-CLASSE-COURANTE
+           DISPLAY "ANNEE SCOLAIRE :"
+           ACCEPT WS-ANNEE-COURANTE
+
+      * Lecture de la definition des matieres de ce trimestre ;
+      * a defaut de fichier MATIERES.DAT on garde 4 matieres generiques.
+      * Reinitialise a chaque appel : sans cela, un second appel dans
+      * le meme run unit (GESTION-NOTES appelant ce programme deux
+      * fois sans CANCEL) retrouverait FIN-MATIERES deja a "O" et
+      * sauterait completement la relecture du fichier.
+           MOVE "N" TO WS-FIN-MATIERES
+           MOVE 0 TO WS-NB-MATIERES
+           OPEN INPUT MATIERES-FILE
+           IF WS-MATIERES-STATUS NOT = "00"
+               PERFORM CHARGER-MATIERES-PAR-DEFAUT
+           ELSE
+               PERFORM UNTIL FIN-MATIERES
+                   READ MATIERES-FILE
+                       AT END
+                           SET FIN-MATIERES TO TRUE
+                       NOT AT END
+      * WS-NB-MATIERES est PIC 9 : une 10e matiere ferait deborder
+      * ADD 1 TO WS-NB-MATIERES de 9 a 0 (pas de ON SIZE ERROR) et
+      * l'indice 0 ecrirait hors de MAT-CODE/MAT-LIBELLE/
+      * MAT-COEFFICIENT (OCCURS 1 TO 9), corrompant la WORKING-STORAGE
+      * voisine. Les matieres au-dela de la 9e sont donc ignorees.
+                           IF WS-NB-MATIERES = 9
+                               DISPLAY
+                                   "TROP DE MATIERES - LIGNES IGNOREES"
+                           ELSE
+                               ADD 1 TO WS-NB-MATIERES
+                               MOVE WS-MATIERE-REC-CODE
+                                   TO MAT-CODE(WS-NB-MATIERES)
+                               MOVE WS-MATIERE-REC-LIBELLE
+                                   TO MAT-LIBELLE(WS-NB-MATIERES)
+                               MOVE WS-MATIERE-REC-COEF
+                                   TO MAT-COEFFICIENT(WS-NB-MATIERES)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MATIERES-FILE
+               IF WS-NB-MATIERES = 0
+                   PERFORM CHARGER-MATIERES-PAR-DEFAUT
+               END-IF
+           END-IF
+
+      * Ouverture (ou creation) du fichier de reprise ; un record deja
+      * present pour (WS-I-E, WS-I-M) signale une saisie deja faite lors
+      * d'une execution precedente interrompue.
+           PERFORM OUVRIR-CHECKPOINT
+
+      * Saisie des noms des eleves (reprise possible)
            PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL WS-I-E > 3
-               DISPLAY "Entrez le nom de l'élève " WS-I-E ":"
-               ACCEPT WS-NOM(WS-I-E)
+               MOVE WS-CLASSE-COURANTE TO WS-CLASSE-ID(WS-I-E)
+               MOVE WS-ANNEE-COURANTE  TO WS-ANNEE-SCOLAIRE(WS-I-E)
+               COMPUTE WS-CKPT-RELKEY = WS-I-E * 10 + 1
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       DISPLAY "Entrez le nom de l'eleve " WS-I-E ":"
+                       ACCEPT WS-NOM(WS-I-E)
+                           ON EXCEPTION
+                               DISPLAY
+                                   "FIN DE SAISIE INATTENDUE - ARRET"
+                               STOP RUN
+                       END-ACCEPT
+                       MOVE WS-I-E          TO WS-CKPT-I-E
+                       MOVE 0               TO WS-CKPT-I-M
+                       MOVE WS-NOM(WS-I-E)  TO WS-CKPT-VALEUR
+                       WRITE WS-CKPT-REC
+                       END-WRITE
+                   NOT INVALID KEY
+                       MOVE WS-CKPT-VALEUR TO WS-NOM(WS-I-E)
+                       DISPLAY "Reprise - nom eleve " WS-I-E " : "
+                           WS-NOM(WS-I-E)
+               END-READ
            END-PERFORM
-           
+
 
            PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL
            WS-I-E > 3
             PERFORM VARYING WS-I-M FROM 1 BY 1 UNTIL
-              WS-I-M > 4  
-              DISPLAY "Entrez la note "WS-I-E" pour matiere "WS-I-M ":"
-              ACCEPT WS-NOTE(WS-I-E, WS-I-M)
+              WS-I-M > WS-NB-MATIERES
+              COMPUTE WS-CKPT-RELKEY = WS-I-E * 10 + WS-I-M + 1
+              READ CHECKPOINT-FILE
+                  INVALID KEY
+                      DISPLAY "Entrez la note " WS-I-E " pour "
+                          MAT-LIBELLE(WS-I-M) ":"
+                      PERFORM SAISIR-NOTE-VALIDE
+                      MOVE WS-SAISIE-NOTE TO WS-NOTE(WS-I-E, WS-I-M)
+                      MOVE WS-I-E          TO WS-CKPT-I-E
+                      MOVE WS-I-M          TO WS-CKPT-I-M
+                      MOVE WS-SAISIE-NOTE  TO WS-CKPT-VALEUR
+                      WRITE WS-CKPT-REC
+                      MOVE WS-I-E           TO WS-AUDIT-ELEVE-IDX
+                      MOVE WS-NOM(WS-I-E)   TO WS-AUDIT-ELEVE-NOM
+                      MOVE MAT-LIBELLE(WS-I-M) TO WS-AUDIT-MATIERE
+                      MOVE WS-SAISIE-NOTE   TO WS-AUDIT-VALEUR
+                      PERFORM ENREGISTRER-AUDIT
+                  NOT INVALID KEY
+                      MOVE WS-CKPT-VALEUR(1:2)
+                          TO WS-NOTE(WS-I-E, WS-I-M)
+                      DISPLAY "Reprise - note " WS-I-E " "
+                          MAT-LIBELLE(WS-I-M) " : "
+                          WS-NOTE(WS-I-E, WS-I-M)
+              END-READ
 
             END-PERFORM
-            
+
            END-PERFORM.
 
+      * Saisie complete : on repart d'un fichier de reprise vide la
+      * prochaine fois.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
 
            PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL
            WS-I-E > 3
            DISPLAY "Eleve" WS-I-E
             PERFORM VARYING WS-I-M FROM 1 BY 1 UNTIL
-               WS-I-M > 4
-               DISPLAY "Matiere" WS-I-M ":" WS-NOTE(WS-I-E, WS-I-M)
-            END-PERFORM 
+               WS-I-M > WS-NB-MATIERES
+               DISPLAY MAT-LIBELLE(WS-I-M) ":" WS-NOTE(WS-I-E, WS-I-M)
+            END-PERFORM
+
+           END-PERFORM.
+
+           PERFORM CALCULER-MOYENNES-CLASSEMENT
+           PERFORM EDITER-CLASSEMENT
+           PERFORM EXPORTER-CSV
+
+           CLOSE AUDIT-FILE.
+
+       PROGRAMME-FIN.
+           GOBACK.
+
+       CALCULER-MOYENNES-CLASSEMENT.
+           PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL WS-I-E > 3
+               MOVE 0 TO WS-SOMME-E
+               MOVE 0 TO WS-SOMME-COEF-E
+               PERFORM VARYING WS-I-M FROM 1 BY 1
+                       UNTIL WS-I-M > WS-NB-MATIERES
+                   COMPUTE WS-SOMME-E = WS-SOMME-E +
+                       WS-NOTE(WS-I-E, WS-I-M) * MAT-COEFFICIENT(WS-I-M)
+                   ADD MAT-COEFFICIENT(WS-I-M) TO WS-SOMME-COEF-E
+               END-PERFORM
+               COMPUTE WS-MOYENNE-ELEVE(WS-I-E) ROUNDED =
+                       WS-SOMME-E / WS-SOMME-COEF-E
+               MOVE WS-I-E TO WS-RANG(WS-I-E)
+           END-PERFORM
+      * Tri a bulles decroissant des rangs sur la moyenne.
+           PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL WS-I-E > 2
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > 3 - WS-I-E
+                   IF WS-MOYENNE-ELEVE(WS-RANG(WS-J)) <
+                           WS-MOYENNE-ELEVE(WS-RANG(WS-J + 1))
+                       MOVE WS-RANG(WS-J)     TO WS-TEMP-RANG
+                       MOVE WS-RANG(WS-J + 1) TO WS-RANG(WS-J)
+                       MOVE WS-TEMP-RANG      TO WS-RANG(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       EDITER-CLASSEMENT.
+           DISPLAY "=== CLASSEMENT DE LA CLASSE ===".
+           PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL WS-I-E > 3
+               EVALUATE TRUE
+                   WHEN WS-MOYENNE-ELEVE(WS-RANG(WS-I-E)) >= 16
+                       MOVE "FELICITATIONS" TO WS-MENTION
+                   WHEN WS-MOYENNE-ELEVE(WS-RANG(WS-I-E)) >= 10
+                       MOVE "ENCOURAGEMENTS" TO WS-MENTION
+                   WHEN OTHER
+                       MOVE "INSUFFISANT" TO WS-MENTION
+               END-EVALUATE
+               MOVE WS-MOYENNE-ELEVE(WS-RANG(WS-I-E))
+                   TO WS-AFFICHAGE-MOY-T
+               DISPLAY WS-I-E ". " WS-NOM(WS-RANG(WS-I-E))
+                   " - MOYENNE : " WS-AFFICHAGE-MOY-T
+                   " - " WS-MENTION
+           END-PERFORM.
+
+      * Export CSV : une ligne par eleve (nom, classe, annee scolaire,
+      * une colonne par matiere, moyenne ponderee) dans l'ordre du
+      * classement.
+       EXPORTER-CSV.
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CSV : " WS-CSV-STATUS
+           END-IF
+           PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL WS-I-E > 3
+               MOVE SPACES TO WS-CSV-LIGNE
+               MOVE 1 TO WS-CSV-PTR
+               STRING WS-NOM(WS-RANG(WS-I-E)) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-CLASSE-ID(WS-RANG(WS-I-E)) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-ANNEE-SCOLAIRE(WS-RANG(WS-I-E))
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      INTO WS-CSV-LIGNE
+                      WITH POINTER WS-CSV-PTR
+               END-STRING
+               PERFORM VARYING WS-I-M FROM 1 BY 1
+                       UNTIL WS-I-M > WS-NB-MATIERES
+                   MOVE WS-NOTE(WS-RANG(WS-I-E), WS-I-M)
+                       TO WS-CSV-NOTE-T
+                   STRING WS-CSV-NOTE-T DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          INTO WS-CSV-LIGNE
+                          WITH POINTER WS-CSV-PTR
+                   END-STRING
+               END-PERFORM
+               MOVE WS-MOYENNE-ELEVE(WS-RANG(WS-I-E)) TO WS-CSV-MOY-T
+               STRING WS-CSV-MOY-T DELIMITED BY SIZE
+                      INTO WS-CSV-LIGNE
+                      WITH POINTER WS-CSV-PTR
+               END-STRING
+               WRITE WS-CSV-LIGNE
+               IF WS-CSV-STATUS NOT = "00"
+                   DISPLAY "ERREUR ECRITURE CSV : " WS-CSV-STATUS
+               END-IF
+           END-PERFORM
+           CLOSE CSV-FILE.
+
+       CHARGER-MATIERES-PAR-DEFAUT.
+           MOVE 4 TO WS-NB-MATIERES
+           MOVE "M1" TO MAT-CODE(1)
+           MOVE "Matiere 1" TO MAT-LIBELLE(1)
+           MOVE "M2" TO MAT-CODE(2)
+           MOVE "Matiere 2" TO MAT-LIBELLE(2)
+           MOVE "M3" TO MAT-CODE(3)
+           MOVE "Matiere 3" TO MAT-LIBELLE(3)
+           MOVE "M4" TO MAT-CODE(4)
+           MOVE "Matiere 4" TO MAT-LIBELLE(4).
+
+       OUVRIR-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
 
-           END-PERFORM.  
- 
\ No newline at end of file
+       COPY "VALID-NOTE-PARA.CPY".
+       COPY "AUDIT-PARA.CPY".
