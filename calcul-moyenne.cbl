@@ -1,29 +1,221 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCUL-MOYENNE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATIERES-FILE ASSIGN TO "MATIERES.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MATIERES-STATUS.
+      * Export CSV des bulletins pour import dans le tableur du bureau.
+           SELECT CSV-FILE ASSIGN TO "BULLETINS-MOYENNE.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           COPY "AUDIT-SELECT.CPY".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MATIERES-FILE.
+       01  WS-MATIERE-REC.
+           05 WS-MATIERE-REC-CODE     PIC X(4).
+           05 WS-MATIERE-REC-LIBELLE  PIC X(20).
+           05 WS-MATIERE-REC-COEF     PIC 9V9.
+
+       FD  CSV-FILE.
+       01  WS-CSV-LIGNE PIC X(200).
+
+       COPY "AUDIT-FD.CPY".
+
        WORKING-STORAGE SECTION.
        01  I                   PIC 9 VALUE 1.
-       01  WS-SOMME            PIC 999 VALUE 0.
-       01  WS-MOYENNE          PIC 99V99 VALUE 0.
-       01  WS-NOTE-TABLE.
-           05 WS-NOTE OCCURS 5 TIMES INDEXED BY IDX.
-               10 VALEUR-NOTE  PIC 99.
+       01  WS-I-E              PIC 9 VALUE 1.
+       01  WS-I-M              PIC 9 VALUE 1.
+       01  WS-SOMME            PIC 9999V9 VALUE 0.
+       01  WS-SOMME-COEF       PIC 99V9 VALUE 0.
+       01  WS-SOMME-CLASSE     PIC 9999V99 VALUE 0.
+       01  WS-MOYENNE-CLASSE   PIC 99V99 VALUE 0.
+       77  WS-MATIERES-STATUS  PIC XX VALUE "00".
+       77  WS-FIN-MATIERES     PIC X VALUE "N".
+           88 FIN-MATIERES VALUE "O".
+       77  WS-CSV-STATUS       PIC XX VALUE "00".
+       77  WS-CSV-PTR          PIC 9(3).
+       77  WS-CSV-NOTE-T       PIC Z9.
+       77  WS-CSV-MOY-T        PIC Z9.99.
+      * Image editee pour l'affichage ecran des moyennes (PIC 99V99
+      * non edite affiche "1275" au lieu de "12.75").
+       77  WS-AFFICHAGE-MOY-T  PIC Z9.99.
+       77  WS-CLASSE-COURANTE  PIC X(8) VALUE SPACES.
+       77  WS-ANNEE-COURANTE   PIC X(9) VALUE SPACES.
+
+      * Definition des matieres (meme format que trois-eleves.cbl)
+       COPY "MATIERES.CPY".
+
+      * Un bulletin par eleve : nom + une note par matiere + moyenne
+      * (meme format que trois-eleves.cbl, voir BULLETIN.CPY).
+       COPY "BULLETIN.CPY".
+
+      * Champs de saisie controlee de note (0-20), partages entre
+      * tableaux.cbl, trois-eleves.cbl et calcul-moyenne.cbl.
+       COPY "VALID-NOTE-WS.CPY".
+
+      * Identifiant operateur et horodatage pour le journal d'audit.
+       COPY "AUDIT-WS.CPY".
 
        PROCEDURE DIVISION.
        AFFICHAGE-NOTES.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY "Entrez la note " I " : "
-               ACCEPT VALEUR-NOTE(I)
+           DISPLAY "IDENTIFIANT OPERATEUR :"
+           ACCEPT WS-OPERATEUR
+           PERFORM OUVRIR-AUDIT
+
+      * Reinitialise a chaque appel : sans cela, un second appel dans
+      * le meme run unit (GESTION-NOTES appelant ce programme deux
+      * fois sans CANCEL) retrouverait FIN-MATIERES deja a "O" et
+      * sauterait completement la relecture du fichier.
+           MOVE "N" TO WS-FIN-MATIERES
+           MOVE 0 TO WS-NB-MATIERES
+           MOVE 0 TO WS-SOMME-CLASSE
+           OPEN INPUT MATIERES-FILE
+           IF WS-MATIERES-STATUS NOT = "00"
+               PERFORM CHARGER-MATIERES-PAR-DEFAUT
+           ELSE
+               PERFORM UNTIL FIN-MATIERES
+                   READ MATIERES-FILE
+                       AT END
+                           SET FIN-MATIERES TO TRUE
+                       NOT AT END
+      * WS-NB-MATIERES est PIC 9 : une 10e matiere ferait deborder
+      * ADD 1 TO WS-NB-MATIERES de 9 a 0 (pas de ON SIZE ERROR) et
+      * l'indice 0 ecrirait hors de MAT-CODE/MAT-LIBELLE/
+      * MAT-COEFFICIENT (OCCURS 1 TO 9), corrompant la WORKING-STORAGE
+      * voisine. Les matieres au-dela de la 9e sont donc ignorees.
+                           IF WS-NB-MATIERES = 9
+                               DISPLAY
+                                   "TROP DE MATIERES - LIGNES IGNOREES"
+                           ELSE
+                               ADD 1 TO WS-NB-MATIERES
+                               MOVE WS-MATIERE-REC-CODE
+                                   TO MAT-CODE(WS-NB-MATIERES)
+                               MOVE WS-MATIERE-REC-LIBELLE
+                                   TO MAT-LIBELLE(WS-NB-MATIERES)
+                               MOVE WS-MATIERE-REC-COEF
+                                   TO MAT-COEFFICIENT(WS-NB-MATIERES)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MATIERES-FILE
+               IF WS-NB-MATIERES = 0
+                   PERFORM CHARGER-MATIERES-PAR-DEFAUT
+               END-IF
+           END-IF
+
+           DISPLAY "CLASSE :"
+           ACCEPT WS-CLASSE-COURANTE
+           DISPLAY "ANNEE SCOLAIRE :"
+           ACCEPT WS-ANNEE-COURANTE
+
+           PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL WS-I-E > 3
+               DISPLAY "Entrez le nom de l'eleve " WS-I-E ":"
+               ACCEPT WS-NOM(WS-I-E)
+               MOVE WS-CLASSE-COURANTE TO WS-CLASSE-ID(WS-I-E)
+               MOVE WS-ANNEE-COURANTE  TO WS-ANNEE-SCOLAIRE(WS-I-E)
+               MOVE 0 TO WS-SOMME
+               MOVE 0 TO WS-SOMME-COEF
+               PERFORM VARYING WS-I-M FROM 1 BY 1
+                       UNTIL WS-I-M > WS-NB-MATIERES
+                   DISPLAY "Entrez la note de " MAT-LIBELLE(WS-I-M)
+                       " : "
+                   PERFORM SAISIR-NOTE-VALIDE
+                   MOVE WS-SAISIE-NOTE TO WS-NOTE(WS-I-E, WS-I-M)
+                   COMPUTE WS-SOMME = WS-SOMME +
+                       WS-NOTE(WS-I-E, WS-I-M) *
+                       MAT-COEFFICIENT(WS-I-M)
+                   ADD MAT-COEFFICIENT(WS-I-M) TO WS-SOMME-COEF
+                   MOVE WS-I-E              TO WS-AUDIT-ELEVE-IDX
+                   MOVE WS-NOM(WS-I-E)      TO WS-AUDIT-ELEVE-NOM
+                   MOVE MAT-LIBELLE(WS-I-M) TO WS-AUDIT-MATIERE
+                   MOVE WS-SAISIE-NOTE      TO WS-AUDIT-VALEUR
+                   PERFORM ENREGISTRER-AUDIT
+               END-PERFORM
+               COMPUTE WS-MOYENNE-ELEVE(WS-I-E) ROUNDED =
+                       WS-SOMME / WS-SOMME-COEF
+               ADD WS-MOYENNE-ELEVE(WS-I-E) TO WS-SOMME-CLASSE
            END-PERFORM
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               ADD VALEUR-NOTE(I) TO WS-SOMME
+           PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL WS-I-E > 3
+               DISPLAY "===================================="
+               DISPLAY "BULLETIN DE : " WS-NOM(WS-I-E)
+               DISPLAY "------------------------------------"
+               PERFORM VARYING WS-I-M FROM 1 BY 1
+                       UNTIL WS-I-M > WS-NB-MATIERES
+                   DISPLAY MAT-LIBELLE(WS-I-M) " : "
+                       WS-NOTE(WS-I-E, WS-I-M)
+               END-PERFORM
+               MOVE WS-MOYENNE-ELEVE(WS-I-E) TO WS-AFFICHAGE-MOY-T
+               DISPLAY "MOYENNE GENERALE : " WS-AFFICHAGE-MOY-T
+               DISPLAY "===================================="
            END-PERFORM
 
-           COMPUTE WS-MOYENNE = WS-SOMME / 5
+           COMPUTE WS-MOYENNE-CLASSE ROUNDED = WS-SOMME-CLASSE / 3
+           MOVE WS-MOYENNE-CLASSE TO WS-AFFICHAGE-MOY-T
+           DISPLAY "MOYENNE DE LA CLASSE : " WS-AFFICHAGE-MOY-T
+
+           PERFORM EXPORTER-CSV
+
+           CLOSE AUDIT-FILE
+
+           GOBACK.
+
+      * Export CSV : une ligne par eleve (nom, classe, annee scolaire,
+      * une colonne par matiere, moyenne generale).
+       EXPORTER-CSV.
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "ERREUR OUVERTURE CSV : " WS-CSV-STATUS
+           END-IF
+           PERFORM VARYING WS-I-E FROM 1 BY 1 UNTIL WS-I-E > 3
+               MOVE SPACES TO WS-CSV-LIGNE
+               MOVE 1 TO WS-CSV-PTR
+               STRING WS-NOM(WS-I-E) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-CLASSE-ID(WS-I-E) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-ANNEE-SCOLAIRE(WS-I-E) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      INTO WS-CSV-LIGNE
+                      WITH POINTER WS-CSV-PTR
+               END-STRING
+               PERFORM VARYING WS-I-M FROM 1 BY 1
+                       UNTIL WS-I-M > WS-NB-MATIERES
+                   MOVE WS-NOTE(WS-I-E, WS-I-M) TO WS-CSV-NOTE-T
+                   STRING WS-CSV-NOTE-T DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          INTO WS-CSV-LIGNE
+                          WITH POINTER WS-CSV-PTR
+                   END-STRING
+               END-PERFORM
+               MOVE WS-MOYENNE-ELEVE(WS-I-E) TO WS-CSV-MOY-T
+               STRING WS-CSV-MOY-T DELIMITED BY SIZE
+                      INTO WS-CSV-LIGNE
+                      WITH POINTER WS-CSV-PTR
+               END-STRING
+               WRITE WS-CSV-LIGNE
+               IF WS-CSV-STATUS NOT = "00"
+                   DISPLAY "ERREUR ECRITURE CSV : " WS-CSV-STATUS
+               END-IF
+           END-PERFORM
+           CLOSE CSV-FILE.
 
-           DISPLAY "La moyenne des notes est : " WS-MOYENNE
+       CHARGER-MATIERES-PAR-DEFAUT.
+           MOVE 4 TO WS-NB-MATIERES
+           MOVE "M1" TO MAT-CODE(1)
+           MOVE "Matiere 1" TO MAT-LIBELLE(1)
+           MOVE "M2" TO MAT-CODE(2)
+           MOVE "Matiere 2" TO MAT-LIBELLE(2)
+           MOVE "M3" TO MAT-CODE(3)
+           MOVE "Matiere 3" TO MAT-LIBELLE(3)
+           MOVE "M4" TO MAT-CODE(4)
+           MOVE "Matiere 4" TO MAT-LIBELLE(4).
 
-           STOP RUN.
+       COPY "VALID-NOTE-PARA.CPY".
+       COPY "AUDIT-PARA.CPY".
