@@ -0,0 +1,10 @@
+      * Definition des matieres enseignees ce trimestre.
+      * Alimente par MATIERES.DAT (un enregistrement par matiere) ;
+      * a defaut de fichier, on retombe sur 4 matieres generiques.
+       77 WS-NB-MATIERES PIC 9 VALUE 0.
+       01 WS-MATIERE-DEF OCCURS 1 TO 9 TIMES
+               DEPENDING ON WS-NB-MATIERES
+               INDEXED BY IDX-MATIERE.
+           05 MAT-CODE        PIC X(4).
+           05 MAT-LIBELLE     PIC X(20).
+           05 MAT-COEFFICIENT PIC 9V9 VALUE 1.
