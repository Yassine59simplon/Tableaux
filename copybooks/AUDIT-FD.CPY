@@ -0,0 +1,9 @@
+       FD  AUDIT-FILE.
+       01  WS-AUDIT-REC.
+           05 WS-AUDIT-OPERATEUR   PIC X(8).
+           05 WS-AUDIT-DATE        PIC X(8).
+           05 WS-AUDIT-HEURE       PIC X(8).
+           05 WS-AUDIT-ELEVE-IDX   PIC 9(4).
+           05 WS-AUDIT-ELEVE-NOM   PIC X(20).
+           05 WS-AUDIT-MATIERE     PIC X(20).
+           05 WS-AUDIT-VALEUR      PIC 99.
