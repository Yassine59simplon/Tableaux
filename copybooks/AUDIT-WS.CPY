@@ -0,0 +1,5 @@
+      * Identifiant operateur et horodatage pour le journal d'audit.
+       77 WS-OPERATEUR       PIC X(8) VALUE SPACES.
+       77 WS-AUDIT-AAAAMMJJ  PIC 9(8).
+       77 WS-AUDIT-HHMMSS    PIC 9(8).
+       77 WS-AUDIT-STATUS    PIC XX VALUE "00".
