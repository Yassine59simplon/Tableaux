@@ -0,0 +1,4 @@
+      * Journal d'audit des notes saisies (qui, quand, quelle note).
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
