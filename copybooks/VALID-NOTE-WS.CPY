@@ -0,0 +1,15 @@
+      * Champs de travail pour la saisie controlee d'une note (0-20).
+      * La saisie brute passe par un champ alphanumerique pour que
+      * IS NUMERIC puisse reellement rejeter une lettre ou une ligne
+      * vide avant toute conversion vers le champ numerique final -
+      * un ACCEPT direct dans un champ PIC 99 convertirait une saisie
+      * non numerique en zero silencieusement, sans jamais reboucler.
+      * Pas de JUSTIFIED RIGHT ici : ce compilateur ignore un MOVE vers
+      * une reference-modification d'un champ JUSTIFIED RIGHT, ce qui
+      * empecherait le cadrage a droite ci-dessous de jamais s'appliquer
+      * (une note a un seul chiffre resterait non numerique). L'ACCEPT
+      * cadre donc a gauche et SAISIR-NOTE-VALIDE recadre elle-meme.
+       77 WS-SAISIE-NOTE-BRUTE PIC X(2).
+       77 WS-SAISIE-NOTE      PIC 99.
+       77 WS-NOTE-VALIDE-FLAG PIC X VALUE "N".
+           88 NOTE-VALIDE VALUE "O".
