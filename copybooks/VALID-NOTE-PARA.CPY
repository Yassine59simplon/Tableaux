@@ -0,0 +1,34 @@
+      * Paragraphe partage : saisit WS-SAISIE-NOTE et reboucle tant
+      * que la valeur n'est pas numerique et comprise entre 0 et 20.
+      * La saisie brute se fait dans un champ alphanumerique afin
+      * qu'une lettre ou une ligne vide echoue reellement le test
+      * IS NUMERIC au lieu d'etre convertie en zero par l'ACCEPT
+      * direct dans un champ numerique. L'ACCEPT cadre a gauche, donc
+      * une note a un seul chiffre (ex. "9 ") est recadree a droite
+      * ici-meme avant le test IS NUMERIC.
+       SAISIR-NOTE-VALIDE.
+           MOVE "N" TO WS-NOTE-VALIDE-FLAG
+           PERFORM UNTIL NOTE-VALIDE
+               ACCEPT WS-SAISIE-NOTE-BRUTE
+                   ON EXCEPTION
+                       DISPLAY "FIN DE SAISIE INATTENDUE - ARRET"
+                       STOP RUN
+               END-ACCEPT
+               IF WS-SAISIE-NOTE-BRUTE(2:1) = SPACE
+                       AND WS-SAISIE-NOTE-BRUTE(1:1) NOT = SPACE
+                   MOVE WS-SAISIE-NOTE-BRUTE(1:1)
+                       TO WS-SAISIE-NOTE-BRUTE(2:1)
+                   MOVE "0" TO WS-SAISIE-NOTE-BRUTE(1:1)
+               END-IF
+               IF WS-SAISIE-NOTE-BRUTE IS NUMERIC
+                   MOVE WS-SAISIE-NOTE-BRUTE TO WS-SAISIE-NOTE
+                   IF WS-SAISIE-NOTE >= 0 AND WS-SAISIE-NOTE <= 20
+                       SET NOTE-VALIDE TO TRUE
+                   ELSE
+                       DISPLAY
+                           "NOTE INVALIDE - SAISIR UN NOMBRE DE 0 A 20"
+                   END-IF
+               ELSE
+                   DISPLAY "NOTE INVALIDE - SAISIR UN NOMBRE DE 0 A 20"
+               END-IF
+           END-PERFORM.
