@@ -0,0 +1,19 @@
+      * Ouvre le journal d'audit en ajout (EXTEND) pour ne pas perdre
+      * les enregistrements des executions precedentes ; seule la
+      * toute premiere execution (fichier absent) le cree en OUTPUT.
+       OUVRIR-AUDIT.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      * Ecrit un enregistrement d'audit pour la note qui vient d'etre
+      * saisie. L'appelant doit avoir renseigne WS-AUDIT-ELEVE-IDX,
+      * WS-AUDIT-ELEVE-NOM, WS-AUDIT-MATIERE et WS-AUDIT-VALEUR.
+       ENREGISTRER-AUDIT.
+           ACCEPT WS-AUDIT-AAAAMMJJ FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HHMMSS FROM TIME
+           MOVE WS-OPERATEUR      TO WS-AUDIT-OPERATEUR
+           MOVE WS-AUDIT-AAAAMMJJ TO WS-AUDIT-DATE
+           MOVE WS-AUDIT-HHMMSS   TO WS-AUDIT-HEURE
+           WRITE WS-AUDIT-REC.
