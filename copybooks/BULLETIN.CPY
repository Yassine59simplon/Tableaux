@@ -0,0 +1,22 @@
+      * Tableau des notes : 3 eleves x N matieres (N = WS-NB-MATIERES),
+      * noms/classe/annee et moyenne ponderee de chaque eleve - partage
+      * entre trois-eleves.cbl et calcul-moyenne.cbl pour que les deux
+      * programmes ne puissent pas desynchroniser ce format.
+       01 WS-NOTES.
+          05 WS-ELEVE-TAB OCCURS 3 TIMES.
+             10 WS-MATIERE-TAB OCCURS 1 TO 9 TIMES
+                     DEPENDING ON WS-NB-MATIERES
+                     INDEXED BY IDX-NOTE.
+                15 WS-NOTE PIC 99.
+
+      * Noms des eleves, ainsi que la classe et l'annee scolaire
+      * auxquelles appartient ce tableau.
+       01 WS-NOMS.
+          05 WS-NOM-ELEVE OCCURS 3 TIMES.
+             10 WS-NOM             PIC X(20).
+             10 WS-CLASSE-ID       PIC X(8).
+             10 WS-ANNEE-SCOLAIRE  PIC X(9).
+
+      * Moyenne ponderee de chaque eleve.
+       01 WS-MOYENNES.
+          05 WS-MOYENNE-ELEVE OCCURS 3 TIMES PIC 99V99.
