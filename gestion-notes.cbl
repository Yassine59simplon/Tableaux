@@ -0,0 +1,45 @@
+      * Menu d'accueil du sous-systeme de gestion des notes : regroupe
+      * les trois programmes existants (saisie simple, saisie multi-
+      * matieres, calcul de moyenne) derriere un point d'entree unique
+      * pour eviter a l'operateur de devoir connaitre les trois
+      * executables separement.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTION-NOTES.
+       AUTHOR. Yassine.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 WS-CHOIX PIC 9 VALUE 0.
+       77 WS-QUITTER PIC X VALUE "N".
+           88 QUITTER-PROGRAMME VALUE "O".
+
+       PROCEDURE DIVISION.
+       MENU-PRINCIPAL.
+           PERFORM UNTIL QUITTER-PROGRAMME
+               DISPLAY "===================================="
+               DISPLAY "  GESTION DES NOTES"
+               DISPLAY "===================================="
+               DISPLAY "1. Saisie simple (3 eleves, 1 note)"
+               DISPLAY "2. Saisie multi-matieres"
+               DISPLAY "3. Calcul de moyenne / bulletins"
+               DISPLAY "4. Quitter"
+               DISPLAY "Votre choix :"
+               ACCEPT WS-CHOIX
+               EVALUATE WS-CHOIX
+                   WHEN 1
+                       CALL "tableaux"
+                   WHEN 2
+                       CALL "tableaux-test"
+                   WHEN 3
+                       CALL "CALCUL-MOYENNE"
+                   WHEN 4
+                       SET QUITTER-PROGRAMME TO TRUE
+                   WHEN OTHER
+                       DISPLAY "CHOIX INVALIDE"
+               END-EVALUATE
+           END-PERFORM
+
+           STOP RUN.
