@@ -0,0 +1,10 @@
+//BATCHNOT JOB (ACCTNO),'SAISIE LOT NOTES',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Lance BATCH-NOTES sur le fichier NOTES-IN.DAT d'une classe
+//* entiere au lieu de ressaisir chaque eleve a l'ecran.
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=BATCH-NOTES
+//STEPLIB  DD DSN=PROD.TABLEAUX.LOADLIB,DISP=SHR
+//MATIERES DD DSN=PROD.TABLEAUX.MATIERES,DISP=SHR
+//NOTESIN  DD DSN=PROD.TABLEAUX.NOTESIN(0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
